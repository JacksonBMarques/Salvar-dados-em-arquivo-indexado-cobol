@@ -16,15 +16,23 @@
             FILE-CONTROL.
                 SELECT ALUNO ASSIGN TO
                 'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.DAT'
-                ORGANISATION IS INDEXED
+                ORGANIZATION IS INDEXED
                 ACCESS  MODE IS RANDOM
                 RECORD KEY IS ID-ALUNO
                 FILE STATUS IS WS-FILES.
 
+                SELECT CADLOG ASSIGN TO
+                'D:\Curso 1 COBOL\Desafio modulo 3\CADLOG.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD ALUNO.
           COPY CFPK0001.
+
+       FD CADLOG.
+          COPY CADLOG.
        WORKING-STORAGE SECTION.
        01 WS-ALUNO                    PIC X(32) VALUE SPACES.
        01 FILLER REDEFINES WS-ALUNO.
@@ -33,9 +41,13 @@
           03 WS-TL-ALUNO              PIC 9(09).
        77 WS-FILES                    PIC 99.
           88 FILES-OK                 VALUE 0.
+       77 WS-FILEL                    PIC 99.
+          88 FILEL-OK                 VALUE 0.
        77 WS-EXIT                     PIC X.
-          88 EXIT-OK                  VALUE 'F' FALSE 'N'.
-
+          88 EXIT-OK                  VALUE 'F' '0' FALSE 'N'.
+       77 WS-OPCAO                    PIC X.
+       77 WS-OPERADOR                 PIC X(08) VALUE SPACES.
+       77 WS-LOG-OPERACAO             PIC X(08).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -44,20 +56,71 @@
 
             SET EXIT-OK                   TO FALSE
 
-            PERFORM P1-CADASTRA           THRU P1-FIM UNTIL EXIT-OK
+            DISPLAY 'Informe seu ID de operador: '
+            ACCEPT WS-OPERADOR
+
+            PERFORM P0-MENU           THRU P0-MENU-FIM UNTIL EXIT-OK
             PERFORM P0-FIM
             .
 
+       P0-MENU.
+            DISPLAY ' '
+            DISPLAY '1-Incluir 2-Consultar 3-Alterar 4-Excluir'
+            DISPLAY '5-Listar  0-Sair'
+            ACCEPT WS-OPCAO
+
+            EVALUATE WS-OPCAO
+                WHEN '1'
+                    PERFORM P1-CADASTRA    THRU P1-FIM
+                WHEN '2'
+                    PERFORM P2-CONSULTA    THRU P2-FIM
+                WHEN '3'
+                    PERFORM P3-ALTERA      THRU P3-FIM
+                WHEN '4'
+                    PERFORM P4-EXCLUI      THRU P4-FIM
+                WHEN '5'
+                    CALL 'LISTALUN'
+                WHEN '0'
+                WHEN 'F'
+                WHEN 'f'
+                    SET EXIT-OK            TO TRUE
+                WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA!'
+            END-EVALUATE
+            .
+       P0-MENU-FIM.
+
        P1-CADASTRA.
             SET FILES-OK                      TO TRUE
 
             DISPLAY 'PARA REGISTRAR UM ALUNO, INFORME: '
-            DISPLAY 'Um numero para identificacao: '
-            ACCEPT WS-ID-ALUNO
-            DISPLAY 'Um nome para o aluno: '
-            ACCEPT WS-NM-ALUNO
-            DISPLAY 'Um telefone para o aluno: '
-            ACCEPT WS-TL-ALUNO
+
+            MOVE 0                      TO WS-ID-ALUNO
+            PERFORM UNTIL WS-ID-ALUNO > 0
+                DISPLAY 'Um numero para identificacao: '
+                ACCEPT WS-ID-ALUNO
+                IF WS-ID-ALUNO = 0 THEN
+                    DISPLAY 'ID INVALIDO! NAO PODE SER ZERO.'
+                END-IF
+            END-PERFORM
+
+            MOVE SPACES                 TO WS-NM-ALUNO
+            PERFORM UNTIL WS-NM-ALUNO NOT = SPACES
+                DISPLAY 'Um nome para o aluno: '
+                ACCEPT WS-NM-ALUNO
+                IF WS-NM-ALUNO = SPACES THEN
+                    DISPLAY 'NOME INVALIDO! NAO PODE SER EM BRANCO.'
+                END-IF
+            END-PERFORM
+
+            MOVE 0                      TO WS-TL-ALUNO
+            PERFORM UNTIL WS-TL-ALUNO >= 100000000
+                DISPLAY 'Um telefone para o aluno (9 digitos): '
+                ACCEPT WS-TL-ALUNO
+                IF WS-TL-ALUNO < 100000000 THEN
+                    DISPLAY 'TELEFONE INVALIDO! INFORME 9 DIGITOS.'
+                END-IF
+            END-PERFORM
 
             OPEN I-O ALUNO
 
@@ -66,15 +129,20 @@
             END-IF
 
             IF FILES-OK THEN
+                     INITIALIZE REG-ALUNO
                      MOVE WS-ID-ALUNO          TO ID-ALUNO
                      MOVE WS-NM-ALUNO          TO NM-ALUNO
                      MOVE WS-TL-ALUNO          TO TL-ALUNO
+                     SET ALUNO-ATIVO           TO TRUE
+                     ACCEPT DT-MATRICULA       FROM DATE YYYYMMDD
 
                               WRITE REG-ALUNO
                            INVALID KEY
                               DISPLAY 'ALUNO JÁ CADASTRADO!'
                            NOT INVALID KEY
                               DISPLAY 'Contato cadastrado com sucesso!'
+                              MOVE 'INCLUIR'        TO WS-LOG-OPERACAO
+                              PERFORM P9-GRAVA-LOG
                      END-WRITE
             ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
@@ -82,17 +150,190 @@
             END-IF
 
             CLOSE ALUNO
-
-            DISPLAY
-              'TECLE: '
-              '<QUALQUER TECLA> para continuar ou <F> para finalizar.'
-              ACCEPT WS-EXIT
-              IF WS-EXIT = 'f'
-                       MOVE 'F'       TO WS-EXIT
-              END-IF
             .
        P1-FIM.
 
+       P2-CONSULTA.
+            SET FILES-OK                      TO TRUE
+
+            DISPLAY 'CONSULTAR ALUNO'
+            DISPLAY 'Informe o numero de identificacao do aluno: '
+            ACCEPT WS-ID-ALUNO
+
+            OPEN I-O ALUNO
+
+            IF WS-FILES EQUAL 35 THEN
+                OPEN OUTPUT ALUNO
+                CLOSE ALUNO
+                OPEN I-O ALUNO
+            END-IF
+
+            IF FILES-OK THEN
+                MOVE WS-ID-ALUNO          TO ID-ALUNO
+
+                READ ALUNO
+                    INVALID KEY
+                        DISPLAY 'ALUNO NAO ENCONTRADO!'
+                    NOT INVALID KEY
+                        IF ALUNO-INATIVO THEN
+                            DISPLAY 'ALUNO INATIVO (excluido)!'
+                        ELSE
+                            DISPLAY 'Aluno: ' NM-ALUNO
+                            DISPLAY 'Telefone: ' TL-ALUNO
+                        END-IF
+                END-READ
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
+                DISPLAY 'FILE STATUS: ' WS-FILES
+            END-IF
+
+            CLOSE ALUNO
+            .
+       P2-FIM.
+
+       P3-ALTERA.
+            SET FILES-OK                      TO TRUE
+
+            DISPLAY 'ALTERAR ALUNO'
+            DISPLAY 'Informe o numero de identificacao do aluno: '
+            ACCEPT WS-ID-ALUNO
+
+            OPEN I-O ALUNO
+
+            IF WS-FILES EQUAL 35 THEN
+                OPEN OUTPUT ALUNO
+                CLOSE ALUNO
+                OPEN I-O ALUNO
+            END-IF
+
+            IF FILES-OK THEN
+                MOVE WS-ID-ALUNO          TO ID-ALUNO
+
+                READ ALUNO
+                    INVALID KEY
+                        DISPLAY 'ALUNO NAO ENCONTRADO!'
+                    NOT INVALID KEY
+                        IF ALUNO-INATIVO THEN
+                            DISPLAY 'ALUNO INATIVO (excluido)! NAO '
+                                    'PODE SER ALTERADO.'
+                        ELSE
+                            DISPLAY 'Nome atual: ' NM-ALUNO
+                            MOVE SPACES       TO WS-NM-ALUNO
+                            PERFORM UNTIL WS-NM-ALUNO NOT = SPACES
+                                DISPLAY 'Novo nome para o aluno: '
+                                ACCEPT WS-NM-ALUNO
+                                IF WS-NM-ALUNO = SPACES THEN
+                                    DISPLAY 'NOME INVALIDO! NAO PODE '
+                                            'SER EM BRANCO.'
+                                END-IF
+                            END-PERFORM
+
+                            DISPLAY 'Telefone atual: ' TL-ALUNO
+                            MOVE 0            TO WS-TL-ALUNO
+                            PERFORM UNTIL WS-TL-ALUNO >= 100000000
+                                DISPLAY 'Novo telefone para o aluno '
+                                        '(9 digitos): '
+                                ACCEPT WS-TL-ALUNO
+                                IF WS-TL-ALUNO < 100000000 THEN
+                                    DISPLAY 'TELEFONE INVALIDO! '
+                                            'INFORME 9 DIGITOS.'
+                                END-IF
+                            END-PERFORM
+
+                            MOVE WS-NM-ALUNO  TO NM-ALUNO
+                            MOVE WS-TL-ALUNO  TO TL-ALUNO
+
+                            REWRITE REG-ALUNO
+                                INVALID KEY
+                                    DISPLAY 'ERRO AO ALTERAR O ALUNO!'
+                                NOT INVALID KEY
+                                    DISPLAY 'Contato alterado com '
+                                            'sucesso!'
+                                    MOVE 'ALTERAR' TO WS-LOG-OPERACAO
+                                    PERFORM P9-GRAVA-LOG
+                            END-REWRITE
+                        END-IF
+                END-READ
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
+                DISPLAY 'FILE STATUS: ' WS-FILES
+            END-IF
+
+            CLOSE ALUNO
+            .
+       P3-FIM.
+
+       P4-EXCLUI.
+            SET FILES-OK                      TO TRUE
+
+            DISPLAY 'EXCLUIR ALUNO'
+            DISPLAY 'Informe o numero de identificacao do aluno: '
+            ACCEPT WS-ID-ALUNO
+
+            OPEN I-O ALUNO
+
+            IF WS-FILES EQUAL 35 THEN
+                OPEN OUTPUT ALUNO
+                CLOSE ALUNO
+                OPEN I-O ALUNO
+            END-IF
+
+            IF FILES-OK THEN
+                MOVE WS-ID-ALUNO          TO ID-ALUNO
+
+                READ ALUNO
+                    INVALID KEY
+                        DISPLAY 'ALUNO NAO ENCONTRADO!'
+                    NOT INVALID KEY
+                        IF ALUNO-INATIVO THEN
+                            DISPLAY 'ALUNO JA ESTA EXCLUIDO!'
+                        ELSE
+                            SET ALUNO-INATIVO     TO TRUE
+
+                            REWRITE REG-ALUNO
+                                INVALID KEY
+                                    DISPLAY 'ERRO AO EXCLUIR O ALUNO!'
+                                NOT INVALID KEY
+                                    DISPLAY 'Aluno excluido!'
+                                    MOVE 'EXCLUIR' TO WS-LOG-OPERACAO
+                                    PERFORM P9-GRAVA-LOG
+                            END-REWRITE
+                        END-IF
+                END-READ
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
+                DISPLAY 'FILE STATUS: ' WS-FILES
+            END-IF
+
+            CLOSE ALUNO
+            .
+       P4-FIM.
+
+       P9-GRAVA-LOG.
+            SET FILEL-OK                      TO TRUE
+
+            OPEN EXTEND CADLOG
+
+            IF WS-FILEL EQUAL 35 THEN
+                OPEN OUTPUT CADLOG
+            END-IF
+
+            IF FILEL-OK THEN
+                MOVE ID-ALUNO              TO LOG-ID-ALUNO
+                MOVE WS-LOG-OPERACAO       TO LOG-OPERACAO
+                MOVE WS-OPERADOR           TO LOG-OPERADOR
+                ACCEPT LOG-DATA            FROM DATE YYYYMMDD
+                ACCEPT LOG-HORA            FROM TIME
+
+                WRITE REG-LOG
+            ELSE
+                DISPLAY 'ERRO AO GRAVAR O LOG DE AUDITORIA'
+                DISPLAY 'FILE STATUS: ' WS-FILEL
+            END-IF
+
+            CLOSE CADLOG
+            .
+
        P0-FIM.
             STOP RUN.
        END PROGRAM CADALUN.
