@@ -0,0 +1,287 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: carga em lote de transacoes de alunos, com
+      *          checkpoint/restart em caso de interrupcao do job
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADLOTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ALUNO ASSIGN TO
+                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS RANDOM
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FILES.
+
+                SELECT LOTE ASSIGN TO
+                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001L1.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILET.
+
+                SELECT CONTROLE ASSIGN TO
+                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001C1.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILEC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO.
+          COPY CFPK0001.
+
+       FD LOTE.
+          COPY LOTEALU.
+
+       FD CONTROLE.
+       01 REG-CONTROLE.
+          05 CTRL-CONTADOR            PIC 9(07).
+          05 CTRL-ULTIMO-ID           PIC 9(03).
+          05 CTRL-INCLUIDOS           PIC 9(07).
+          05 CTRL-ALTERADOS           PIC 9(07).
+          05 CTRL-EXCLUIDOS           PIC 9(07).
+          05 CTRL-REJEITADOS          PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILES                    PIC 99.
+          88 FILES-OK                 VALUE 0.
+       77 WS-FILET                    PIC 99.
+          88 FILET-OK                 VALUE 0.
+       77 WS-FILEC                    PIC 99.
+          88 FILEC-OK                 VALUE 0.
+       77 WS-FIM-LOTE                 PIC X VALUE 'N'.
+          88 FIM-LOTE                 VALUE 'S'.
+       77 WS-CONTADOR                 PIC 9(07) VALUE 0.
+       77 WS-PULAR                    PIC 9(07) VALUE 0.
+       77 WS-ULTIMO-ID                PIC 9(03) VALUE 0.
+       77 WS-CHECKPOINT-N             PIC 9(03) VALUE 50.
+       77 WS-INCLUIDOS                PIC 9(07) VALUE 0.
+       77 WS-ALTERADOS                PIC 9(07) VALUE 0.
+       77 WS-EXCLUIDOS                PIC 9(07) VALUE 0.
+       77 WS-REJEITADOS               PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY '*** Carga em Lote de Alunos'
+
+            PERFORM P0-LE-CONTROLE
+
+            OPEN INPUT LOTE
+            OPEN I-O ALUNO
+
+            IF WS-FILES EQUAL 35 THEN
+                OPEN OUTPUT ALUNO
+                CLOSE ALUNO
+                OPEN I-O ALUNO
+            END-IF
+
+            IF NOT FILET-OK OR NOT FILES-OK THEN
+                DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DO LOTE'
+                DISPLAY 'FILE STATUS LOTE : ' WS-FILET
+                DISPLAY 'FILE STATUS ALUNO: ' WS-FILES
+            ELSE
+                IF WS-PULAR > 0 THEN
+                    DISPLAY 'RETOMANDO APOS ' WS-PULAR
+                       ' TRANSACOES JA PROCESSADAS.'
+                    PERFORM P1-PULA-PROCESSADAS
+                END-IF
+
+                PERFORM P2-PROCESSA  THRU P2-FIM UNTIL FIM-LOTE
+
+      * Lote lido por completo: zera o checkpoint, que so deve
+      * sobreviver quando o job e interrompido no meio do processo.
+                PERFORM P4-LIMPA-CONTROLE
+            END-IF
+
+            CLOSE LOTE
+            CLOSE ALUNO
+
+            DISPLAY ' '
+            DISPLAY '*** Resumo da carga em lote ***'
+            DISPLAY 'Transacoes processadas: ' WS-CONTADOR
+            DISPLAY 'Incluidos  : ' WS-INCLUIDOS
+            DISPLAY 'Alterados  : ' WS-ALTERADOS
+            DISPLAY 'Excluidos  : ' WS-EXCLUIDOS
+            DISPLAY 'Rejeitados : ' WS-REJEITADOS
+
+            STOP RUN.
+
+       P0-LE-CONTROLE.
+            OPEN INPUT CONTROLE
+
+            IF WS-FILEC EQUAL 35 THEN
+                MOVE 0                  TO WS-PULAR
+                MOVE 0                  TO WS-ULTIMO-ID
+            ELSE
+                READ CONTROLE
+                    AT END
+                        MOVE 0          TO WS-PULAR
+                        MOVE 0          TO WS-ULTIMO-ID
+                    NOT AT END
+                        MOVE CTRL-CONTADOR     TO WS-PULAR
+                        MOVE CTRL-ULTIMO-ID    TO WS-ULTIMO-ID
+                        MOVE CTRL-INCLUIDOS    TO WS-INCLUIDOS
+                        MOVE CTRL-ALTERADOS    TO WS-ALTERADOS
+                        MOVE CTRL-EXCLUIDOS    TO WS-EXCLUIDOS
+                        MOVE CTRL-REJEITADOS   TO WS-REJEITADOS
+                END-READ
+                CLOSE CONTROLE
+            END-IF
+            .
+
+       P1-PULA-PROCESSADAS.
+            PERFORM WS-PULAR TIMES
+                READ LOTE
+                    AT END
+                        SET FIM-LOTE    TO TRUE
+                END-READ
+            END-PERFORM
+
+            MOVE WS-PULAR               TO WS-CONTADOR
+            .
+
+       P2-PROCESSA.
+            READ LOTE
+                AT END
+                    SET FIM-LOTE        TO TRUE
+                NOT AT END
+                    EVALUATE LOTE-CODIGO
+                        WHEN 'I'
+                            PERFORM P2A-INCLUI
+                        WHEN 'A'
+                            PERFORM P2B-ALTERA
+                        WHEN 'E'
+                            PERFORM P2C-EXCLUI
+                        WHEN OTHER
+                            DISPLAY 'CODIGO DE TRANSACAO INVALIDO: '
+                               LOTE-CODIGO ' ID: ' LOTE-ID-ALUNO
+                            ADD 1        TO WS-REJEITADOS
+                    END-EVALUATE
+
+                    ADD 1                TO WS-CONTADOR
+                    MOVE LOTE-ID-ALUNO   TO WS-ULTIMO-ID
+
+                    IF FUNCTION MOD(WS-CONTADOR WS-CHECKPOINT-N) = 0
+                       THEN
+                        PERFORM P3-GRAVA-CONTROLE
+                    END-IF
+            END-READ
+            .
+       P2-FIM.
+
+       P2A-INCLUI.
+            IF LOTE-NM-ALUNO = SPACES OR LOTE-TL-ALUNO < 100000000
+               THEN
+                DISPLAY 'TRANSACAO INVALIDA (NOME/TELEFONE) P/ '
+                   'INCLUIR: ' LOTE-ID-ALUNO
+                ADD 1                    TO WS-REJEITADOS
+            ELSE
+                INITIALIZE REG-ALUNO
+                MOVE LOTE-ID-ALUNO       TO ID-ALUNO
+                MOVE LOTE-NM-ALUNO       TO NM-ALUNO
+                MOVE LOTE-TL-ALUNO       TO TL-ALUNO
+                SET ALUNO-ATIVO          TO TRUE
+                ACCEPT DT-MATRICULA      FROM DATE YYYYMMDD
+
+                WRITE REG-ALUNO
+                    INVALID KEY
+                        DISPLAY 'ALUNO JA CADASTRADO: ' LOTE-ID-ALUNO
+                        ADD 1            TO WS-REJEITADOS
+                    NOT INVALID KEY
+                        ADD 1            TO WS-INCLUIDOS
+                END-WRITE
+            END-IF
+            .
+
+       P2B-ALTERA.
+            IF LOTE-NM-ALUNO = SPACES OR LOTE-TL-ALUNO < 100000000
+               THEN
+                DISPLAY 'TRANSACAO INVALIDA (NOME/TELEFONE) P/ '
+                   'ALTERAR: ' LOTE-ID-ALUNO
+                ADD 1                    TO WS-REJEITADOS
+            ELSE
+                MOVE LOTE-ID-ALUNO      TO ID-ALUNO
+
+                READ ALUNO
+                    INVALID KEY
+                        DISPLAY 'ALUNO NAO ENCONTRADO P/ ALTERAR: '
+                           LOTE-ID-ALUNO
+                        ADD 1            TO WS-REJEITADOS
+                    NOT INVALID KEY
+                        IF ALUNO-INATIVO THEN
+                            DISPLAY 'ALUNO INATIVO P/ ALTERAR: '
+                               LOTE-ID-ALUNO
+                            ADD 1        TO WS-REJEITADOS
+                        ELSE
+                            MOVE LOTE-NM-ALUNO   TO NM-ALUNO
+                            MOVE LOTE-TL-ALUNO   TO TL-ALUNO
+
+                            REWRITE REG-ALUNO
+                                INVALID KEY
+                                    DISPLAY 'ERRO AO ALTERAR: '
+                                       LOTE-ID-ALUNO
+                                    ADD 1    TO WS-REJEITADOS
+                                NOT INVALID KEY
+                                    ADD 1    TO WS-ALTERADOS
+                            END-REWRITE
+                        END-IF
+                END-READ
+            END-IF
+            .
+
+       P2C-EXCLUI.
+            MOVE LOTE-ID-ALUNO          TO ID-ALUNO
+
+            READ ALUNO
+                INVALID KEY
+                    DISPLAY 'ALUNO NAO ENCONTRADO P/ EXCLUIR: '
+                       LOTE-ID-ALUNO
+                    ADD 1                TO WS-REJEITADOS
+                NOT INVALID KEY
+                    SET ALUNO-INATIVO    TO TRUE
+
+                    REWRITE REG-ALUNO
+                        INVALID KEY
+                            DISPLAY 'ERRO AO EXCLUIR: ' LOTE-ID-ALUNO
+                            ADD 1        TO WS-REJEITADOS
+                        NOT INVALID KEY
+                            ADD 1        TO WS-EXCLUIDOS
+                    END-REWRITE
+            END-READ
+            .
+
+       P3-GRAVA-CONTROLE.
+            MOVE WS-CONTADOR            TO CTRL-CONTADOR
+            MOVE WS-ULTIMO-ID           TO CTRL-ULTIMO-ID
+            MOVE WS-INCLUIDOS           TO CTRL-INCLUIDOS
+            MOVE WS-ALTERADOS           TO CTRL-ALTERADOS
+            MOVE WS-EXCLUIDOS           TO CTRL-EXCLUIDOS
+            MOVE WS-REJEITADOS          TO CTRL-REJEITADOS
+
+            OPEN OUTPUT CONTROLE
+            WRITE REG-CONTROLE
+            CLOSE CONTROLE
+            .
+
+       P4-LIMPA-CONTROLE.
+            MOVE 0                      TO CTRL-CONTADOR
+            MOVE 0                      TO CTRL-ULTIMO-ID
+            MOVE 0                      TO CTRL-INCLUIDOS
+            MOVE 0                      TO CTRL-ALTERADOS
+            MOVE 0                      TO CTRL-EXCLUIDOS
+            MOVE 0                      TO CTRL-REJEITADOS
+
+            OPEN OUTPUT CONTROLE
+            WRITE REG-CONTROLE
+            CLOSE CONTROLE
+            .
+
+       END PROGRAM CADLOTE.
