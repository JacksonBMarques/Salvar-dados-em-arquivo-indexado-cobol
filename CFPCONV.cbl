@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: conversao unica do CFP001S1.DAT do layout antigo
+      *          (CFPK0001O) para o novo layout CFPK0001, com os
+      *          campos de matricula (nascimento, email, turma e
+      *          data de matricula).
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CFPCONV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ALUNO-ANTIGO ASSIGN TO
+                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS SEQUENTIAL
+                RECORD KEY IS ID-ALUNO-O
+                FILE STATUS IS WS-FILEA.
+
+                SELECT ALUNO-NOVO ASSIGN TO
+                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.NEW.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS SEQUENTIAL
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FILEN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO-ANTIGO.
+          COPY CFPK0001O.
+
+       FD ALUNO-NOVO.
+          COPY CFPK0001.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILEA                    PIC 99.
+          88 FILEA-OK                 VALUE 0.
+       77 WS-FILEN                    PIC 99.
+          88 FILEN-OK                 VALUE 0.
+       77 WS-FIM-ANTIGO               PIC X VALUE 'N'.
+          88 FIM-ANTIGO               VALUE 'S'.
+       77 WS-TOTAL-LIDOS              PIC 9(05) VALUE 0.
+       77 WS-TOTAL-CONVERTIDOS        PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY '*** Conversao do layout de alunos (CFPK0001)'
+
+            OPEN INPUT ALUNO-ANTIGO
+            OPEN OUTPUT ALUNO-NOVO
+
+            IF NOT FILEA-OK OR NOT FILEN-OK THEN
+                DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DE CONVERSAO'
+                DISPLAY 'FILE STATUS ANTIGO: ' WS-FILEA
+                DISPLAY 'FILE STATUS NOVO  : ' WS-FILEN
+            ELSE
+                PERFORM P1-LE-ANTIGO
+                PERFORM P2-CONVERTE  THRU P2-FIM UNTIL FIM-ANTIGO
+            END-IF
+
+            CLOSE ALUNO-ANTIGO
+            CLOSE ALUNO-NOVO
+
+            DISPLAY 'Registros lidos     : ' WS-TOTAL-LIDOS
+            DISPLAY 'Registros convertidos: ' WS-TOTAL-CONVERTIDOS
+            DISPLAY
+              'Revise CFP001S1.NEW.DAT e renomeie para CFP001S1.DAT'
+
+            STOP RUN.
+
+       P1-LE-ANTIGO.
+            READ ALUNO-ANTIGO NEXT RECORD
+                AT END
+                    SET FIM-ANTIGO       TO TRUE
+            END-READ
+            .
+
+       P2-CONVERTE.
+            ADD 1                        TO WS-TOTAL-LIDOS
+
+            INITIALIZE REG-ALUNO
+            MOVE ID-ALUNO-O              TO ID-ALUNO
+            MOVE NM-ALUNO-O              TO NM-ALUNO
+            MOVE TL-ALUNO-O              TO TL-ALUNO
+            MOVE STATUS-ALUNO-O          TO STATUS-ALUNO
+
+            WRITE REG-ALUNO
+                INVALID KEY
+                    DISPLAY 'ERRO AO CONVERTER O ALUNO: ' ID-ALUNO-O
+                NOT INVALID KEY
+                    ADD 1                TO WS-TOTAL-CONVERTIDOS
+            END-WRITE
+
+            PERFORM P1-LE-ANTIGO
+            .
+       P2-FIM.
+
+       END PROGRAM CFPCONV.
