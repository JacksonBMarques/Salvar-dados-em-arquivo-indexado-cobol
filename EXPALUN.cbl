@@ -0,0 +1,104 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: exportar o CFP001S1.DAT em formato CSV para sistemas
+      *          externos (planilha de notas, ferramenta de SMS)
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPALUN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ALUNO ASSIGN TO
+                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS SEQUENTIAL
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FILES.
+
+                SELECT CSV-ALUNO ASSIGN TO
+                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.CSV'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILEX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO.
+          COPY CFPK0001.
+
+       FD CSV-ALUNO.
+       01 REG-CSV                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILES                    PIC 99.
+          88 FILES-OK                 VALUE 0.
+       77 WS-FILEX                    PIC 99.
+          88 FILEX-OK                 VALUE 0.
+       77 WS-FIM-ALUNO                PIC X VALUE 'N'.
+          88 FIM-ALUNO                VALUE 'S'.
+       77 WS-CSV-ID                   PIC 9(03).
+       77 WS-TOTAL-EXPORTADOS         PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY '*** Exportacao de Alunos para CSV'
+
+            OPEN INPUT ALUNO
+            OPEN OUTPUT CSV-ALUNO
+
+            IF NOT FILES-OK OR NOT FILEX-OK THEN
+                DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DE EXPORTACAO'
+                DISPLAY 'FILE STATUS ALUNO: ' WS-FILES
+                DISPLAY 'FILE STATUS CSV  : ' WS-FILEX
+            ELSE
+                MOVE 'ID;NOME;TELEFONE' TO REG-CSV
+                WRITE REG-CSV
+
+                PERFORM P1-LE-ALUNO
+                PERFORM P2-EXPORTA   THRU P2-FIM UNTIL FIM-ALUNO
+            END-IF
+
+            CLOSE ALUNO
+            CLOSE CSV-ALUNO
+
+            DISPLAY 'Registros exportados: ' WS-TOTAL-EXPORTADOS
+
+            STOP RUN.
+
+       P1-LE-ALUNO.
+            READ ALUNO NEXT RECORD
+                AT END
+                    SET FIM-ALUNO        TO TRUE
+            END-READ
+            .
+
+       P2-EXPORTA.
+            IF NOT ALUNO-INATIVO THEN
+                MOVE ID-ALUNO               TO WS-CSV-ID
+                MOVE SPACES                 TO REG-CSV
+
+                STRING WS-CSV-ID                   DELIMITED BY SIZE
+                       ';'                         DELIMITED BY SIZE
+                       FUNCTION TRIM(NM-ALUNO)     DELIMITED BY SIZE
+                       ';'                         DELIMITED BY SIZE
+                       TL-ALUNO                    DELIMITED BY SIZE
+                       INTO REG-CSV
+                END-STRING
+
+                WRITE REG-CSV
+
+                ADD 1                       TO WS-TOTAL-EXPORTADOS
+            END-IF
+
+            PERFORM P1-LE-ALUNO
+            .
+       P2-FIM.
+
+       END PROGRAM EXPALUN.
