@@ -0,0 +1,162 @@
+      ******************************************************************
+      * Author: Breno Marques
+      * Date: 25/01/2024
+      * Purpose: listar os alunos cadastrados em ordem de chave
+      * Tectonics: cobc Linguagem: COBOL
+      * Complexidade: C
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTALUN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ALUNO ASSIGN TO
+                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001S1.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS SEQUENTIAL
+                RECORD KEY IS ID-ALUNO
+                FILE STATUS IS WS-FILES.
+
+                SELECT RELATORIO ASSIGN TO
+                'D:\Curso 1 COBOL\Desafio modulo 3\CFP001R1.PRN'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNO.
+          COPY CFPK0001.
+
+       FD RELATORIO.
+       01 REG-RELATORIO               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILES                    PIC 99.
+          88 FILES-OK                 VALUE 0.
+       77 WS-FILER                    PIC 99.
+          88 FILER-OK                 VALUE 0.
+       77 WS-FIM-ALUNO                PIC X VALUE 'N'.
+          88 FIM-ALUNO                VALUE 'S'.
+       77 WS-LINHAS-PAGINA            PIC 9(02) VALUE 0.
+       77 WS-MAX-LINHAS               PIC 9(02) VALUE 20.
+       77 WS-PAGINA                   PIC 9(03) VALUE 0.
+       77 WS-TOTAL-ALUNOS             PIC 9(05) VALUE 0.
+
+       01 WS-CAB-01.
+          05 FILLER                   PIC X(20) VALUE
+             'RELATORIO DE ALUNOS'.
+          05 FILLER                   PIC X(10) VALUE SPACES.
+          05 FILLER                   PIC X(08) VALUE 'PAGINA: '.
+          05 WS-CAB-01-PAGINA         PIC ZZ9.
+
+       01 WS-CAB-02.
+          05 FILLER                   PIC X(04) VALUE 'ID'.
+          05 FILLER                   PIC X(21) VALUE 'NOME'.
+          05 FILLER                   PIC X(10) VALUE 'TELEFONE'.
+          05 FILLER                   PIC X(08) VALUE 'STATUS'.
+
+       01 WS-DETALHE.
+          05 WS-DET-ID                PIC ZZ9.
+          05 FILLER                   PIC X(01) VALUE SPACES.
+          05 WS-DET-NOME              PIC X(20).
+          05 FILLER                   PIC X(01) VALUE SPACES.
+          05 WS-DET-TELEFONE          PIC 9(09).
+          05 FILLER                   PIC X(01) VALUE SPACES.
+          05 WS-DET-STATUS            PIC X(08).
+
+       01 WS-RODAPE.
+          05 FILLER                   PIC X(20) VALUE
+             'TOTAL DE ALUNOS: '.
+          05 WS-ROD-TOTAL             PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY '*** Listagem de Alunos'
+
+            OPEN INPUT ALUNO
+            OPEN OUTPUT RELATORIO
+
+            IF NOT FILES-OK THEN
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
+                DISPLAY 'FILE STATUS: ' WS-FILES
+            ELSE
+                PERFORM P1-LE-ALUNO
+                PERFORM P2-PROCESSA  THRU P2-FIM UNTIL FIM-ALUNO
+                PERFORM P3-RODAPE
+            END-IF
+
+            CLOSE ALUNO
+            CLOSE RELATORIO
+
+            DISPLAY 'Relatorio gerado. Total de alunos: '
+               WS-TOTAL-ALUNOS
+
+            PERFORM P0-FIM
+            .
+
+       P1-LE-ALUNO.
+            READ ALUNO NEXT RECORD
+                AT END
+                    SET FIM-ALUNO        TO TRUE
+            END-READ
+            .
+
+       P2-PROCESSA.
+            IF WS-LINHAS-PAGINA = 0 THEN
+                PERFORM P2-CABECALHO
+            END-IF
+
+            MOVE ID-ALUNO               TO WS-DET-ID
+            MOVE NM-ALUNO               TO WS-DET-NOME
+            MOVE TL-ALUNO               TO WS-DET-TELEFONE
+            IF ALUNO-INATIVO THEN
+                MOVE 'INATIVO'          TO WS-DET-STATUS
+            ELSE
+                MOVE 'ATIVO'            TO WS-DET-STATUS
+            END-IF
+
+            MOVE WS-DETALHE             TO REG-RELATORIO
+            WRITE REG-RELATORIO
+
+            ADD 1                       TO WS-TOTAL-ALUNOS
+            ADD 1                       TO WS-LINHAS-PAGINA
+
+            IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS THEN
+                MOVE 0                  TO WS-LINHAS-PAGINA
+            END-IF
+
+            PERFORM P1-LE-ALUNO
+            .
+       P2-FIM.
+
+       P2-CABECALHO.
+            ADD 1                       TO WS-PAGINA
+            MOVE WS-PAGINA              TO WS-CAB-01-PAGINA
+
+            IF WS-PAGINA > 1 THEN
+                MOVE SPACES             TO REG-RELATORIO
+                WRITE REG-RELATORIO
+            END-IF
+
+            MOVE WS-CAB-01              TO REG-RELATORIO
+            WRITE REG-RELATORIO
+            MOVE WS-CAB-02              TO REG-RELATORIO
+            WRITE REG-RELATORIO
+            .
+
+       P3-RODAPE.
+            MOVE WS-TOTAL-ALUNOS        TO WS-ROD-TOTAL
+            MOVE SPACES                 TO REG-RELATORIO
+            WRITE REG-RELATORIO
+            MOVE WS-RODAPE              TO REG-RELATORIO
+            WRITE REG-RELATORIO
+            .
+
+       P0-FIM.
+            GOBACK.
+       END PROGRAM LISTALUN.
