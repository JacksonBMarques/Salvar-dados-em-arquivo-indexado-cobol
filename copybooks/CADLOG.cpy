@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: CADLOG
+      * Layout do registro de auditoria das operacoes de CADALUN
+      ******************************************************************
+       01 REG-LOG.
+          03 LOG-ID-ALUNO              PIC 9(03).
+          03 LOG-OPERACAO              PIC X(08).
+          03 LOG-DATA                  PIC 9(08).
+          03 LOG-HORA                  PIC 9(08).
+          03 LOG-OPERADOR              PIC X(08).
