@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: CFPK0001
+      * Layout do registro de aluno (arquivo CFP001S1.DAT)
+      ******************************************************************
+       01 REG-ALUNO.
+          03 ID-ALUNO                 PIC 9(03).
+          03 NM-ALUNO                 PIC X(20).
+          03 TL-ALUNO                 PIC 9(09).
+          03 STATUS-ALUNO             PIC X(01).
+             88 ALUNO-ATIVO               VALUE 'A'.
+             88 ALUNO-INATIVO             VALUE 'I'.
+          03 DT-NASC-ALUNO            PIC 9(08).
+          03 EMAIL-ALUNO              PIC X(40).
+          03 TURMA-ALUNO              PIC X(10).
+          03 DT-MATRICULA             PIC 9(08).
