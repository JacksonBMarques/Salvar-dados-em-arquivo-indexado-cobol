@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: CFPK0001O
+      * Layout anterior a inclusao dos campos de matricula, mantido
+      * apenas para a conversao CFPCONV ler o CFP001S1.DAT existente.
+      ******************************************************************
+       01 REG-ALUNO-ANTIGO.
+          03 ID-ALUNO-O               PIC 9(03).
+          03 NM-ALUNO-O               PIC X(20).
+          03 TL-ALUNO-O               PIC 9(09).
+          03 STATUS-ALUNO-O           PIC X(01).
+             88 ALUNO-ATIVO-O             VALUE 'A'.
+             88 ALUNO-INATIVO-O           VALUE 'I'.
