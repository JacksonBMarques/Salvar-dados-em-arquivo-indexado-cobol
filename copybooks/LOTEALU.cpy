@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: LOTEALU
+      * Layout do registro de transacao do arquivo de carga em lote
+      * LOTE-CODIGO: I = Incluir, A = Alterar, E = Excluir
+      ******************************************************************
+       01 REG-LOTE.
+          03 LOTE-CODIGO               PIC X(01).
+          03 LOTE-ID-ALUNO             PIC 9(03).
+          03 LOTE-NM-ALUNO             PIC X(20).
+          03 LOTE-TL-ALUNO             PIC 9(09).
